@@ -0,0 +1,354 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTAGE.
+       AUTHOR. AZURE-AI-FOUNDRY.
+      *****************************************************************
+      * CUSTAGE - Aged Balance / Credit Utilization Report Program    *
+      *                                                               *
+      * Weekly batch report for collections and account-cleanup.      *
+      * Scans CUSTFILE sequentially and prints two sections:          *
+      *   1) Customers whose CUST-CURRENT-BALANCE is within 10% of    *
+      *      (or over) CUST-CREDIT-LIMIT.                             *
+      *   2) Active customers whose CUST-LAST-ACTIVITY-DATE is more   *
+      *      than 180 days old.                                       *
+      *                                                               *
+      * DATE-WRITTEN: 2023-10-12                                      *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS CUST-FILE-STATUS.
+
+           SELECT AGING-REPORT-FILE ASSIGN TO AGERPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 212 CHARACTERS.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                 PIC X(10).
+           05  CUST-NAME               PIC X(50).
+           05  CUST-ADDRESS            PIC X(70).
+           05  CUST-PHONE              PIC X(15).
+           05  CUST-EMAIL              PIC X(30).
+           05  CUST-TYPE               PIC X(1).
+               88  CUST-TYPE-RETAIL    VALUE 'R'.
+               88  CUST-TYPE-WHOLESALE VALUE 'W'.
+               88  CUST-TYPE-PARTNER   VALUE 'P'.
+           05  CUST-STATUS             PIC X(1).
+               88  CUST-STATUS-ACTIVE  VALUE 'A'.
+               88  CUST-STATUS-INACTIVE VALUE 'I'.
+           05  CUST-CREDIT-LIMIT       PIC 9(7)V99.
+           05  CUST-CURRENT-BALANCE    PIC S9(7)V99.
+           05  CUST-LAST-ACTIVITY-DATE PIC X(10).
+           05  CUST-LAST-ACTIVITY-R REDEFINES
+               CUST-LAST-ACTIVITY-DATE.
+               10  CLA-YEAR            PIC 9(4).
+               10  FILLER              PIC X.
+               10  CLA-MONTH           PIC 9(2).
+               10  FILLER              PIC X.
+               10  CLA-DAY             PIC 9(2).
+           05  CUST-PAYMENT-TERMS-DAYS PIC 9(3).
+           05  CUST-DISCOUNT-PERCENT   PIC 9(2)V99.
+
+       FD  AGING-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-RECORD               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  CUST-FILE-STATUS        PIC X(2).
+               88  CUST-FILE-SUCCESS   VALUE '00'.
+               88  CUST-FILE-EOF       VALUE '10'.
+           05  REPORT-FILE-STATUS      PIC X(2).
+               88  REPORT-FILE-SUCCESS VALUE '00'.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-DATE.
+               10  WS-CURR-YEAR        PIC 9(4).
+               10  WS-CURR-MONTH       PIC 9(2).
+               10  WS-CURR-DAY         PIC 9(2).
+           05  FILLER                  PIC X(14).
+
+       01  WS-WORK-AREAS.
+           05  WS-SCANNED-COUNT        PIC 9(7) VALUE ZERO.
+           05  WS-UTILIZATION-COUNT    PIC 9(7) VALUE ZERO.
+           05  WS-STALE-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-TERMS-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-CREDIT-THRESHOLD     PIC 9(7)V99 VALUE ZERO.
+           05  WS-TODAY-DATE-NUM       PIC 9(8) VALUE ZERO.
+           05  WS-ACTIVITY-DATE-NUM    PIC 9(8) VALUE ZERO.
+           05  WS-DAYS-SINCE-ACTIVITY  PIC S9(7) VALUE ZERO.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                  PIC X(30) VALUE SPACES.
+           05  FILLER                  PIC X(45)
+               VALUE 'AGED BALANCE / CREDIT UTILIZATION REPORT'.
+           05  FILLER                  PIC X(57) VALUE SPACES.
+
+       01  WS-SECTION-HEADER-1.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(60)
+               VALUE
+      -       'CUSTOMERS NEAR OR OVER CREDIT LIMIT (WITHIN 10%)'.
+           05  FILLER                  PIC X(67) VALUE SPACES.
+
+       01  WS-SECTION-HEADER-2.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(60)
+               VALUE 'ACTIVE CUSTOMERS STALE OVER 180 DAYS'.
+           05  FILLER                  PIC X(67) VALUE SPACES.
+
+       01  WS-SECTION-HEADER-3.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(60)
+               VALUE 'WHOLESALE / PARTNER TERMS BREAKOUT'.
+           05  FILLER                  PIC X(67) VALUE SPACES.
+
+       01  WS-UTIL-DETAIL-LINE.
+           05  WS-UD-CUST-ID           PIC X(10).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-UD-CUST-NAME         PIC X(30).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-UD-CREDIT-LIMIT      PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-UD-CURRENT-BALANCE   PIC -Z,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-UD-PCT-USED          PIC ZZ9.99.
+           05  FILLER                  PIC X(49) VALUE SPACES.
+
+       01  WS-STALE-DETAIL-LINE.
+           05  WS-SD-CUST-ID           PIC X(10).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-SD-CUST-NAME         PIC X(30).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-SD-LAST-ACTIVITY     PIC X(10).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-SD-DAYS-STALE        PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(66) VALUE SPACES.
+
+       01  WS-TERMS-DETAIL-LINE.
+           05  WS-TD-CUST-ID           PIC X(10).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-TD-CUST-NAME         PIC X(30).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-TD-CUST-TYPE         PIC X(10).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-TD-TERMS-DAYS        PIC ZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-TD-DISCOUNT-PCT      PIC Z9.99.
+           05  FILLER                  PIC X(62) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+               VALUE 'CUSTOMERS SCANNED:     '.
+           05  WS-SUM-SCANNED          PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+               VALUE 'NEAR/OVER LIMIT:       '.
+           05  WS-SUM-UTILIZATION      PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'STALE ACTIVITY: '.
+           05  WS-SUM-STALE            PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'NON-RETAIL:     '.
+           05  WS-SUM-TERMS            PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+
+           COPY 'CUSTTYPE.CPY'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-SCAN-UTILIZATION UNTIL CUST-FILE-EOF
+
+           CLOSE CUSTOMER-FILE
+           OPEN INPUT CUSTOMER-FILE
+           MOVE '00' TO CUST-FILE-STATUS
+           PERFORM 9110-WRITE-SECTION-2-HEADER
+           READ CUSTOMER-FILE
+               AT END SET CUST-FILE-EOF TO TRUE
+           END-READ
+           PERFORM 2200-SCAN-STALE-ACTIVITY UNTIL CUST-FILE-EOF
+
+           CLOSE CUSTOMER-FILE
+           OPEN INPUT CUSTOMER-FILE
+           MOVE '00' TO CUST-FILE-STATUS
+           PERFORM 9120-WRITE-SECTION-3-HEADER
+           READ CUSTOMER-FILE
+               AT END SET CUST-FILE-EOF TO TRUE
+           END-READ
+           PERFORM 2300-SCAN-TERMS-BREAKOUT UNTIL CUST-FILE-EOF
+
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           COMPUTE WS-TODAY-DATE-NUM =
+               WS-CURR-YEAR * 10000 + WS-CURR-MONTH * 100 + WS-CURR-DAY
+
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT CUST-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING CUSTOMER FILE: ' CUST-FILE-STATUS
+              GOBACK
+           END-IF
+
+           OPEN OUTPUT AGING-REPORT-FILE
+           IF NOT REPORT-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING AGING REPORT FILE: '
+                  REPORT-FILE-STATUS
+              CLOSE CUSTOMER-FILE
+              GOBACK
+           END-IF
+
+           PERFORM 9100-WRITE-HEADERS
+
+           READ CUSTOMER-FILE
+               AT END SET CUST-FILE-EOF TO TRUE
+           END-READ.
+
+       2000-SCAN-UTILIZATION.
+           ADD 1 TO WS-SCANNED-COUNT
+
+           COMPUTE WS-CREDIT-THRESHOLD = CUST-CREDIT-LIMIT * 0.9
+           IF CUST-CURRENT-BALANCE >= WS-CREDIT-THRESHOLD
+               PERFORM 2100-WRITE-UTILIZATION-DETAIL
+           END-IF
+
+           READ CUSTOMER-FILE
+               AT END SET CUST-FILE-EOF TO TRUE
+           END-READ.
+
+       2200-SCAN-STALE-ACTIVITY.
+           IF CUST-STATUS-ACTIVE
+               COMPUTE WS-ACTIVITY-DATE-NUM =
+                   CLA-YEAR * 10000 + CLA-MONTH * 100 + CLA-DAY
+               COMPUTE WS-DAYS-SINCE-ACTIVITY =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-NUM)
+                   - FUNCTION INTEGER-OF-DATE(WS-ACTIVITY-DATE-NUM)
+               IF WS-DAYS-SINCE-ACTIVITY > 180
+                   PERFORM 2210-WRITE-STALE-DETAIL
+               END-IF
+           END-IF
+
+           READ CUSTOMER-FILE
+               AT END SET CUST-FILE-EOF TO TRUE
+           END-READ.
+
+       2300-SCAN-TERMS-BREAKOUT.
+           IF NOT CUST-TYPE-RETAIL
+               PERFORM 2310-WRITE-TERMS-DETAIL
+           END-IF
+
+           READ CUSTOMER-FILE
+               AT END SET CUST-FILE-EOF TO TRUE
+           END-READ.
+
+       2100-WRITE-UTILIZATION-DETAIL.
+           ADD 1 TO WS-UTILIZATION-COUNT
+           MOVE CUST-ID TO WS-UD-CUST-ID
+           MOVE CUST-NAME TO WS-UD-CUST-NAME
+           MOVE CUST-CREDIT-LIMIT TO WS-UD-CREDIT-LIMIT
+           MOVE CUST-CURRENT-BALANCE TO WS-UD-CURRENT-BALANCE
+           IF CUST-CREDIT-LIMIT = ZERO
+               MOVE ZERO TO WS-UD-PCT-USED
+           ELSE
+               COMPUTE WS-UD-PCT-USED ROUNDED =
+                   CUST-CURRENT-BALANCE / CUST-CREDIT-LIMIT * 100
+           END-IF
+           MOVE WS-UTIL-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       2210-WRITE-STALE-DETAIL.
+           ADD 1 TO WS-STALE-COUNT
+           MOVE CUST-ID TO WS-SD-CUST-ID
+           MOVE CUST-NAME TO WS-SD-CUST-NAME
+           MOVE CUST-LAST-ACTIVITY-DATE TO WS-SD-LAST-ACTIVITY
+           MOVE WS-DAYS-SINCE-ACTIVITY TO WS-SD-DAYS-STALE
+           MOVE WS-STALE-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       2310-WRITE-TERMS-DETAIL.
+           ADD 1 TO WS-TERMS-COUNT
+           MOVE CUST-ID TO WS-TD-CUST-ID
+           MOVE CUST-NAME TO WS-TD-CUST-NAME
+           IF CUST-TYPE-WHOLESALE
+               MOVE WS-CT-WHOLESALE-DESC TO WS-TD-CUST-TYPE
+           ELSE
+               MOVE WS-CT-PARTNER-DESC TO WS-TD-CUST-TYPE
+           END-IF
+           MOVE CUST-PAYMENT-TERMS-DAYS TO WS-TD-TERMS-DAYS
+           MOVE CUST-DISCOUNT-PERCENT TO WS-TD-DISCOUNT-PCT
+           MOVE WS-TERMS-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       3000-TERMINATE.
+           PERFORM 9300-WRITE-SUMMARY
+           CLOSE CUSTOMER-FILE
+           CLOSE AGING-REPORT-FILE.
+
+       9100-WRITE-HEADERS.
+           MOVE WS-REPORT-HEADER TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-SECTION-HEADER-1 TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       9110-WRITE-SECTION-2-HEADER.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-SECTION-HEADER-2 TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       9120-WRITE-SECTION-3-HEADER.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-SECTION-HEADER-3 TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       9300-WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-SCANNED-COUNT TO WS-SUM-SCANNED
+           MOVE WS-UTILIZATION-COUNT TO WS-SUM-UTILIZATION
+           MOVE WS-STALE-COUNT TO WS-SUM-STALE
+           MOVE WS-TERMS-COUNT TO WS-SUM-TERMS
+           MOVE WS-SUMMARY-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       END PROGRAM CUSTAGE.
