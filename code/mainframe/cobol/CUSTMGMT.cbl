@@ -39,13 +39,28 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS REPORT-FILE-STATUS.
-       
+
+           SELECT CREDIT-LOG-FILE ASSIGN TO CREDLOG
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CREDIT-LOG-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT CSV-REPORT-FILE ASSIGN TO RPTCSV
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CSV-REPORT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F
-           RECORD CONTAINS 200 CHARACTERS.
+           RECORD CONTAINS 212 CHARACTERS.
        01  CUSTOMER-RECORD.
            05  CUST-ID                 PIC X(10).
            05  CUST-NAME               PIC X(50).
@@ -62,8 +77,9 @@
            05  CUST-CREDIT-LIMIT       PIC 9(7)V99.
            05  CUST-CURRENT-BALANCE    PIC S9(7)V99.
            05  CUST-LAST-ACTIVITY-DATE PIC X(10).
-           05  FILLER                  PIC X(7).
-       
+           05  CUST-PAYMENT-TERMS-DAYS PIC 9(3).
+           05  CUST-DISCOUNT-PERCENT   PIC 9(2)V99.
+
        FD  TRANSACTION-FILE
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F
@@ -72,13 +88,49 @@
            05  TRAN-CODE               PIC X(4).
            05  TRAN-CUST-ID            PIC X(10).
            05  TRAN-DATA               PIC X(66).
-       
+       01  TRAN-CONTROL-RECORD REDEFINES TRANSACTION-RECORD.
+           05  FILLER                  PIC X(14).
+           05  TRAN-CTRL-RECORD-COUNT  PIC 9(7).
+           05  TRAN-CTRL-CHECKSUM      PIC 9(10).
+           05  FILLER                  PIC X(49).
+
        FD  REPORT-FILE
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F
            RECORD CONTAINS 132 CHARACTERS.
        01  REPORT-RECORD               PIC X(132).
-       
+
+       FD  CREDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 50 CHARACTERS.
+       01  CREDIT-LOG-RECORD.
+           05  CL-CUST-ID              PIC X(10).
+           05  CL-OLD-CREDIT-LIMIT     PIC 9(7)V99.
+           05  CL-NEW-CREDIT-LIMIT     PIC 9(7)V99.
+           05  CL-LAST-ACTIVITY-DATE   PIC X(10).
+           05  FILLER                  PIC X(12).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 45 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CHK-TRAN-COUNT          PIC 9(7).
+           05  CHK-LAST-CUST-ID        PIC X(10).
+           05  CHK-ADD-COUNT           PIC 9(5).
+           05  CHK-UPDATE-COUNT        PIC 9(5).
+           05  CHK-DELETE-COUNT        PIC 9(5).
+           05  CHK-INQUIRY-COUNT       PIC 9(5).
+           05  CHK-ERROR-COUNT         PIC 9(5).
+           05  FILLER                  PIC X(3).
+
+       FD  CSV-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CSV-REPORT-RECORD           PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  CUST-FILE-STATUS        PIC X(2).
@@ -90,7 +142,13 @@
                88  TRAN-FILE-EOF       VALUE '10'.
            05  REPORT-FILE-STATUS      PIC X(2).
                88  REPORT-FILE-SUCCESS VALUE '00'.
-       
+           05  CREDIT-LOG-FILE-STATUS  PIC X(2).
+               88  CREDIT-LOG-FILE-SUCCESS VALUE '00'.
+           05  CHECKPOINT-FILE-STATUS  PIC X(2).
+               88  CHECKPOINT-FILE-SUCCESS VALUE '00'.
+           05  CSV-REPORT-FILE-STATUS  PIC X(2).
+               88  CSV-REPORT-FILE-SUCCESS VALUE '00'.
+
        01  WS-WORK-AREAS.
            05  WS-TRANSACTION-COUNT    PIC 9(7) VALUE ZERO.
            05  WS-ADD-COUNT            PIC 9(5) VALUE ZERO.
@@ -98,6 +156,35 @@
            05  WS-DELETE-COUNT         PIC 9(5) VALUE ZERO.
            05  WS-INQUIRY-COUNT        PIC 9(5) VALUE ZERO.
            05  WS-ERROR-COUNT          PIC 9(5) VALUE ZERO.
+           05  WS-OLD-CREDIT-LIMIT     PIC 9(7)V99 VALUE ZERO.
+           05  WS-DELIM-COUNT          PIC 9(2) VALUE ZERO.
+           05  WS-DUPLICATE-SWITCH     PIC X(1) VALUE 'N'.
+               88  WS-DUPLICATE-FOUND  VALUE 'Y'.
+           05  WS-ERROR-CODE           PIC 9(4) VALUE ZERO.
+           05  WS-CUST-IO-SWITCH       PIC X(1) VALUE 'N'.
+               88  WS-CUST-IO-PERFORMED VALUE 'Y'.
+           05  WS-LAST-SUCCESS-COUNT   PIC 9(7) VALUE ZERO.
+           05  WS-LAST-SUCCESS-CUST-ID PIC X(10) VALUE SPACES.
+           05  WS-CSV-OPEN-SWITCH      PIC X(1) VALUE 'N'.
+               88  WS-CSV-FILE-OPEN    VALUE 'Y'.
+           05  WS-CHKPT-OPEN-SWITCH    PIC X(1) VALUE 'N'.
+               88  WS-CHKPT-FILE-OPEN  VALUE 'Y'.
+
+       01  WS-NEW-CUSTOMER-AREA.
+           05  WS-NEW-CUST-ID          PIC X(10).
+           05  WS-NEW-CUST-NAME        PIC X(50).
+           05  WS-NEW-CUST-ADDRESS     PIC X(70).
+           05  WS-NEW-CUST-PHONE       PIC X(15).
+           05  WS-NEW-CUST-EMAIL       PIC X(30).
+           05  WS-NEW-CUST-TYPE        PIC X(1).
+           05  WS-NEW-CUST-CREDIT-LIMIT PIC 9(7)V99.
+
+       01  WS-CHECKPOINT-AREAS.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 100.
+           05  WS-RESTART-SWITCH       PIC X(1) VALUE 'N'.
+               88  WS-IN-RESTART-MODE  VALUE 'Y'.
+           05  WS-CHECKPOINT-COUNT     PIC 9(7) VALUE ZERO.
+           05  WS-CHECKPOINT-CUST-ID   PIC X(10) VALUE SPACES.
            05  WS-WORK-DATE            PIC X(10).
            05  WS-WORK-DATE-NUM REDEFINES WS-WORK-DATE.
                10  WS-YEAR             PIC 9(4).
@@ -106,6 +193,16 @@
                10  FILLER              PIC X.
                10  WS-DAY              PIC 9(2).
        
+       01  WS-CONTROL-AREAS.
+           05  WS-HAS-CONTROL-RECORD   PIC X(1) VALUE 'N'.
+               88  WS-CONTROL-RECORD-PRESENT VALUE 'Y'.
+           05  WS-CONTROL-EXPECTED-COUNT    PIC 9(7) VALUE ZERO.
+           05  WS-CONTROL-EXPECTED-CHECKSUM PIC 9(10) VALUE ZERO.
+           05  WS-CONTROL-ACTUAL-CHECKSUM   PIC 9(10) VALUE ZERO.
+           05  WS-CTRL-CHAR-INDEX      PIC 9(2) VALUE ZERO.
+           05  WS-CKSUM-OVERFLOW-SW    PIC X(1) VALUE 'N'.
+               88  WS-CKSUM-OVERFLOWED  VALUE 'Y'.
+
        01  WS-CURRENT-DATE.
            05  WS-CURR-DATE.
                10  WS-CURR-YEAR        PIC 9(4).
@@ -140,8 +237,10 @@
            05  FILLER                  PIC X(20) VALUE 'STATUS'.
            05  FILLER                  PIC X(3) VALUE SPACES.
            05  FILLER                  PIC X(7) VALUE 'RESULT'.
-           05  FILLER                  PIC X(59) VALUE SPACES.
-       
+           05  FILLER                  PIC X(34) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE 'ERR CODE'.
+           05  FILLER                  PIC X(17) VALUE SPACES.
+
        01  WS-DETAIL-LINE.
            05  WS-DET-TRAN-CODE        PIC X(4).
            05  FILLER                  PIC X(3) VALUE SPACES.
@@ -152,7 +251,8 @@
            05  WS-DET-STATUS           PIC X(20).
            05  FILLER                  PIC X(3) VALUE SPACES.
            05  WS-DET-RESULT           PIC X(40).
-           05  FILLER                  PIC X(26) VALUE SPACES.
+           05  WS-DET-ERROR-CODE       PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(22) VALUE SPACES.
        
        01  WS-SUMMARY-LINE.
            05  FILLER                  PIC X(25) VALUE SPACES.
@@ -184,11 +284,19 @@
        
        01  WS-ERROR-LINE.
            05  FILLER                  PIC X(25) VALUE SPACES.
-           05  FILLER                  PIC X(17) 
+           05  FILLER                  PIC X(17)
                VALUE '*** ERROR *** - '.
            05  WS-ERROR-MESSAGE        PIC X(60).
            05  FILLER                  PIC X(30) VALUE SPACES.
-       
+
+       01  WS-CSV-WORK-FIELDS.
+           05  WS-CSV-TRAN-CODE        PIC X(4).
+           05  WS-CSV-CUST-ID          PIC X(10).
+           05  WS-CSV-CUST-NAME        PIC X(20).
+           05  WS-CSV-STATUS           PIC X(20).
+           05  WS-CSV-RESULT           PIC X(40).
+           05  WS-CSV-ERROR-CODE       PIC X(4).
+
       *****************************************************************
       * COPY statements are included here                             *
       *****************************************************************
@@ -207,8 +315,10 @@
            
            OPEN INPUT TRANSACTION-FILE
            IF NOT TRAN-FILE-SUCCESS
-              DISPLAY 'ERROR OPENING TRANSACTION FILE: ' TRAN-FILE-STATUS
-              MOVE 'ERROR OPENING TRANSACTION FILE' TO WS-ERROR-MESSAGE
+              DISPLAY 'ERROR OPENING TRANSACTION FILE: '
+                  TRAN-FILE-STATUS
+              MOVE WS-ERR-CD-OPEN-TRAN TO WS-ERROR-CODE
+              MOVE WS-ERR-MSG-OPEN-TRAN TO WS-ERROR-MESSAGE
               PERFORM 9000-WRITE-ERROR
               PERFORM 3000-TERMINATE
               GOBACK
@@ -217,7 +327,8 @@
            OPEN I-O CUSTOMER-FILE
            IF NOT CUST-FILE-SUCCESS
               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' CUST-FILE-STATUS
-              MOVE 'ERROR OPENING CUSTOMER FILE' TO WS-ERROR-MESSAGE
+              MOVE WS-ERR-CD-OPEN-CUST TO WS-ERROR-CODE
+              MOVE WS-ERR-MSG-OPEN-CUST TO WS-ERROR-MESSAGE
               PERFORM 9000-WRITE-ERROR
               PERFORM 3000-TERMINATE
               GOBACK
@@ -226,97 +337,260 @@
            OPEN OUTPUT REPORT-FILE
            IF NOT REPORT-FILE-SUCCESS
               DISPLAY 'ERROR OPENING REPORT FILE: ' REPORT-FILE-STATUS
-              MOVE 'ERROR OPENING REPORT FILE' TO WS-ERROR-MESSAGE
+              MOVE WS-ERR-CD-OPEN-RPT TO WS-ERROR-CODE
+              MOVE WS-ERR-MSG-OPEN-RPT TO WS-ERROR-MESSAGE
               PERFORM 9000-WRITE-ERROR
               PERFORM 3000-TERMINATE
               GOBACK
            END-IF
-           
+
+           OPEN OUTPUT CREDIT-LOG-FILE
+           IF NOT CREDIT-LOG-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING CREDIT LOG FILE: '
+                  CREDIT-LOG-FILE-STATUS
+              MOVE WS-ERR-CD-OPEN-CREDLOG TO WS-ERROR-CODE
+              MOVE WS-ERR-MSG-OPEN-CREDLOG TO WS-ERROR-MESSAGE
+              PERFORM 9000-WRITE-ERROR
+              PERFORM 3000-TERMINATE
+              GOBACK
+           END-IF
+
+           OPEN OUTPUT CSV-REPORT-FILE
+           IF NOT CSV-REPORT-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING CSV REPORT FILE: '
+                  CSV-REPORT-FILE-STATUS
+              MOVE WS-ERR-CD-OPEN-CSV TO WS-ERROR-CODE
+              MOVE WS-ERR-MSG-OPEN-CSV TO WS-ERROR-MESSAGE
+              PERFORM 9000-WRITE-ERROR
+              PERFORM 3000-TERMINATE
+              GOBACK
+           ELSE
+              MOVE 'Y' TO WS-CSV-OPEN-SWITCH
+           END-IF
+
+           PERFORM 9400-READ-CHECKPOINT
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING CHECKPOINT FILE: '
+                  CHECKPOINT-FILE-STATUS
+              MOVE WS-ERR-CD-OPEN-CHKPT TO WS-ERROR-CODE
+              MOVE WS-ERR-MSG-OPEN-CHKPT TO WS-ERROR-MESSAGE
+              PERFORM 9000-WRITE-ERROR
+              PERFORM 3000-TERMINATE
+              GOBACK
+           ELSE
+              MOVE 'Y' TO WS-CHKPT-OPEN-SWITCH
+           END-IF
+
+      * The OPEN OUTPUT above truncates CHKPFILE; if this run is
+      * itself a restart, re-persist the checkpoint just loaded by
+      * 9400-READ-CHECKPOINT right away so CHKPFILE is never left
+      * without a valid restart point if this run abends again
+      * before reaching its own first checkpoint
+           IF WS-IN-RESTART-MODE
+               PERFORM 9415-REPERSIST-CHECKPOINT
+           END-IF
+
            PERFORM 9100-WRITE-HEADERS
-           
+
            READ TRANSACTION-FILE
                AT END SET TRAN-FILE-EOF TO TRUE
-           END-READ.
-       
+           END-READ
+
+           IF NOT TRAN-FILE-EOF AND TRAN-CODE = 'CTRL'
+               PERFORM 9420-READ-CONTROL-RECORD
+               READ TRANSACTION-FILE
+                   AT END SET TRAN-FILE-EOF TO TRUE
+               END-READ
+           END-IF.
+
        2000-PROCESS-TRANSACTIONS.
            ADD 1 TO WS-TRANSACTION-COUNT
-           
-           EVALUATE TRAN-CODE
-               WHEN 'CADD'
-                   PERFORM 2100-ADD-CUSTOMER
-               WHEN 'CUPD'
-                   PERFORM 2200-UPDATE-CUSTOMER
-               WHEN 'CDEL'
-                   PERFORM 2300-DELETE-CUSTOMER
-               WHEN 'CINQ'
-                   PERFORM 2400-INQUIRE-CUSTOMER
-               WHEN OTHER
-                   MOVE 'INVALID TRANSACTION CODE' TO WS-ERROR-MESSAGE
-                   PERFORM 9000-WRITE-ERROR
-                   ADD 1 TO WS-ERROR-COUNT
-           END-EVALUATE
-           
+           PERFORM 9430-ACCUMULATE-CHECKSUM
+
+           IF WS-IN-RESTART-MODE
+                   AND WS-TRANSACTION-COUNT <= WS-CHECKPOINT-COUNT
+               CONTINUE
+           ELSE
+               MOVE 'N' TO WS-CUST-IO-SWITCH
+               EVALUATE TRAN-CODE
+                   WHEN 'CADD'
+                       PERFORM 2100-ADD-CUSTOMER
+                   WHEN 'CUPD'
+                       PERFORM 2200-UPDATE-CUSTOMER
+                   WHEN 'CDEL'
+                       PERFORM 2300-DELETE-CUSTOMER
+                   WHEN 'CINQ'
+                       PERFORM 2400-INQUIRE-CUSTOMER
+                   WHEN OTHER
+                       MOVE WS-ERR-CD-INVALID-TRAN TO WS-ERROR-CODE
+                       MOVE WS-ERR-MSG-INVALID-TRAN
+                           TO WS-ERROR-MESSAGE
+                       PERFORM 9000-WRITE-ERROR
+                       ADD 1 TO WS-ERROR-COUNT
+               END-EVALUATE
+
+      * The I/O-failure trigger takes priority over the periodic
+      * interval trigger - a transaction that fails on its own
+      * CUST-FILE I/O must checkpoint against the last successful
+      * transaction even when it also happens to land on an
+      * interval boundary, or 9412's "retry the failed transaction"
+      * guarantee would be silently skipped at that boundary
+               IF WS-CUST-IO-PERFORMED AND NOT CUST-FILE-SUCCESS
+                       AND NOT CUST-FILE-NOT-FOUND
+                   PERFORM 9412-WRITE-CHECKPOINT-LAST-GOOD
+               ELSE
+                   IF WS-TRANSACTION-COUNT >= WS-CHECKPOINT-INTERVAL
+                       AND FUNCTION MOD(WS-TRANSACTION-COUNT,
+                           WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM 9410-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF
+
            READ TRANSACTION-FILE
                AT END SET TRAN-FILE-EOF TO TRUE
            END-READ.
        
        2100-ADD-CUSTOMER.
+           MOVE 'Y' TO WS-CUST-IO-SWITCH
            MOVE TRAN-CUST-ID TO CUST-ID
            READ CUSTOMER-FILE
                INVALID KEY
                    PERFORM 2110-PERFORM-ADD
                NOT INVALID KEY
-                   MOVE 'CUSTOMER ALREADY EXISTS' TO WS-ERROR-MESSAGE
+                   MOVE WS-ERR-CD-CUST-EXISTS TO WS-ERROR-CODE
+                   MOVE WS-ERR-MSG-CUST-EXISTS TO WS-ERROR-MESSAGE
                    PERFORM 9000-WRITE-ERROR
                    ADD 1 TO WS-ERROR-COUNT
            END-READ.
-       
+
        2110-PERFORM-ADD.
-           INITIALIZE CUSTOMER-RECORD
-           MOVE TRAN-CUST-ID TO CUST-ID
-           
-      * Extract data from TRAN-DATA field
-           UNSTRING TRAN-DATA DELIMITED BY '|' INTO
-               CUST-NAME
-               CUST-ADDRESS
-               CUST-PHONE
-               CUST-EMAIL
-               CUST-TYPE
-               CUST-CREDIT-LIMIT
-           END-UNSTRING
-           
-           MOVE 'A' TO CUST-STATUS
-           MOVE ZEROES TO CUST-CURRENT-BALANCE
-           
-      * Format current date as YYYY-MM-DD
-           STRING WS-CURR-YEAR DELIMITED BY SIZE
-                  '-'          DELIMITED BY SIZE
-                  WS-CURR-MONTH DELIMITED BY SIZE
-                  '-'          DELIMITED BY SIZE
-                  WS-CURR-DAY  DELIMITED BY SIZE
-               INTO CUST-LAST-ACTIVITY-DATE
-           END-STRING
-           
-           WRITE CUSTOMER-RECORD
-               INVALID KEY
-                   MOVE 'ERROR WRITING CUSTOMER RECORD' TO WS-ERROR-MESSAGE
+           MOVE ZERO TO WS-DELIM-COUNT
+           INSPECT TRAN-DATA TALLYING WS-DELIM-COUNT FOR ALL '|'
+
+           IF WS-DELIM-COUNT NOT = 5
+               MOVE WS-ERR-CD-MALFORMED-DATA TO WS-ERROR-CODE
+               MOVE WS-ERR-MSG-MALFORMED-DATA TO WS-ERROR-MESSAGE
+               PERFORM 9000-WRITE-ERROR
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               MOVE TRAN-CUST-ID TO WS-NEW-CUST-ID
+
+      * Extract data from TRAN-DATA field into working storage so the
+      * duplicate-check scan below can safely reuse CUSTOMER-RECORD
+               UNSTRING TRAN-DATA DELIMITED BY '|' INTO
+                   WS-NEW-CUST-NAME
+                   WS-NEW-CUST-ADDRESS
+                   WS-NEW-CUST-PHONE
+                   WS-NEW-CUST-EMAIL
+                   WS-NEW-CUST-TYPE
+                   WS-NEW-CUST-CREDIT-LIMIT
+               END-UNSTRING
+
+               PERFORM 2115-CHECK-DUPLICATE-CUSTOMER
+
+               IF WS-DUPLICATE-FOUND
+                   MOVE WS-ERR-CD-DUPLICATE-CUST TO WS-ERROR-CODE
+                   MOVE WS-ERR-MSG-DUPLICATE-CUST
+                       TO WS-ERROR-MESSAGE
                    PERFORM 9000-WRITE-ERROR
                    ADD 1 TO WS-ERROR-COUNT
-               NOT INVALID KEY
-                   ADD 1 TO WS-ADD-COUNT
-                   MOVE TRAN-CODE TO WS-DET-TRAN-CODE
-                   MOVE CUST-ID TO WS-DET-CUST-ID
-                   MOVE CUST-NAME TO WS-DET-CUST-NAME
-                   MOVE 'ACTIVE' TO WS-DET-STATUS
-                   MOVE 'ADDED SUCCESSFULLY' TO WS-DET-RESULT
-                   PERFORM 9200-WRITE-DETAIL
-           END-WRITE.
-       
+               ELSE
+                   INITIALIZE CUSTOMER-RECORD
+                   MOVE WS-NEW-CUST-ID TO CUST-ID
+                   MOVE WS-NEW-CUST-NAME TO CUST-NAME
+                   MOVE WS-NEW-CUST-ADDRESS TO CUST-ADDRESS
+                   MOVE WS-NEW-CUST-PHONE TO CUST-PHONE
+                   MOVE WS-NEW-CUST-EMAIL TO CUST-EMAIL
+                   MOVE WS-NEW-CUST-TYPE TO CUST-TYPE
+                   MOVE WS-NEW-CUST-CREDIT-LIMIT TO CUST-CREDIT-LIMIT
+
+                   MOVE 'A' TO CUST-STATUS
+                   MOVE ZEROES TO CUST-CURRENT-BALANCE
+
+      * Default payment terms and discount by customer type
+                   EVALUATE TRUE
+                       WHEN CUST-TYPE-WHOLESALE
+                           MOVE WS-CT-WHOLESALE-TERMS-DAYS
+                               TO CUST-PAYMENT-TERMS-DAYS
+                           MOVE WS-CT-WHOLESALE-DISCOUNT-PCT
+                               TO CUST-DISCOUNT-PERCENT
+                       WHEN CUST-TYPE-PARTNER
+                           MOVE WS-CT-PARTNER-TERMS-DAYS
+                               TO CUST-PAYMENT-TERMS-DAYS
+                           MOVE WS-CT-PARTNER-DISCOUNT-PCT
+                               TO CUST-DISCOUNT-PERCENT
+                       WHEN OTHER
+                           MOVE WS-CT-RETAIL-TERMS-DAYS
+                               TO CUST-PAYMENT-TERMS-DAYS
+                           MOVE WS-CT-RETAIL-DISCOUNT-PCT
+                               TO CUST-DISCOUNT-PERCENT
+                   END-EVALUATE
+
+      * Format current date as YYYY-MM-DD
+                   STRING WS-CURR-YEAR DELIMITED BY SIZE
+                          '-'          DELIMITED BY SIZE
+                          WS-CURR-MONTH DELIMITED BY SIZE
+                          '-'          DELIMITED BY SIZE
+                          WS-CURR-DAY  DELIMITED BY SIZE
+                       INTO CUST-LAST-ACTIVITY-DATE
+                   END-STRING
+
+                   WRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           MOVE WS-ERR-CD-WRITE-FAIL TO WS-ERROR-CODE
+                           MOVE WS-ERR-MSG-WRITE-FAIL
+                               TO WS-ERROR-MESSAGE
+                           PERFORM 9000-WRITE-ERROR
+                           ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-ADD-COUNT
+                           MOVE WS-TRANSACTION-COUNT
+                               TO WS-LAST-SUCCESS-COUNT
+                           MOVE TRAN-CUST-ID TO WS-LAST-SUCCESS-CUST-ID
+                           MOVE TRAN-CODE TO WS-DET-TRAN-CODE
+                           MOVE CUST-ID TO WS-DET-CUST-ID
+                           MOVE CUST-NAME TO WS-DET-CUST-NAME
+                           MOVE 'ACTIVE' TO WS-DET-STATUS
+                           MOVE 'ADDED SUCCESSFULLY' TO WS-DET-RESULT
+                           PERFORM 9200-WRITE-DETAIL
+                   END-WRITE
+               END-IF
+           END-IF.
+
+       2115-CHECK-DUPLICATE-CUSTOMER.
+           MOVE 'N' TO WS-DUPLICATE-SWITCH
+           MOVE LOW-VALUES TO CUST-ID
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUST-ID
+               INVALID KEY
+                   SET CUST-FILE-EOF TO TRUE
+           END-START
+
+           PERFORM UNTIL CUST-FILE-EOF OR WS-DUPLICATE-FOUND
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END
+                       SET CUST-FILE-EOF TO TRUE
+                   NOT AT END
+                       IF (CUST-NAME = WS-NEW-CUST-NAME
+                               AND CUST-PHONE = WS-NEW-CUST-PHONE)
+                           OR (CUST-NAME = WS-NEW-CUST-NAME
+                               AND CUST-EMAIL = WS-NEW-CUST-EMAIL)
+                           MOVE 'Y' TO WS-DUPLICATE-SWITCH
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE '00' TO CUST-FILE-STATUS.
+
        2200-UPDATE-CUSTOMER.
+           MOVE 'Y' TO WS-CUST-IO-SWITCH
            MOVE TRAN-CUST-ID TO CUST-ID
            READ CUSTOMER-FILE
                INVALID KEY
-                   MOVE 'CUSTOMER DOES NOT EXIST' TO WS-ERROR-MESSAGE
+                   MOVE WS-ERR-CD-CUST-NOT-FOUND TO WS-ERROR-CODE
+                   MOVE WS-ERR-MSG-CUST-NOT-FOUND TO WS-ERROR-MESSAGE
                    PERFORM 9000-WRITE-ERROR
                    ADD 1 TO WS-ERROR-COUNT
                NOT INVALID KEY
@@ -324,50 +598,79 @@
            END-READ.
        
        2210-PERFORM-UPDATE.
-      * Extract data from TRAN-DATA field 
-           UNSTRING TRAN-DATA DELIMITED BY '|' INTO
-               CUST-NAME
-               CUST-ADDRESS
-               CUST-PHONE
-               CUST-EMAIL
-               CUST-TYPE
-               CUST-STATUS
-               CUST-CREDIT-LIMIT
-           END-UNSTRING
-           
+           MOVE ZERO TO WS-DELIM-COUNT
+           INSPECT TRAN-DATA TALLYING WS-DELIM-COUNT FOR ALL '|'
+
+           IF WS-DELIM-COUNT NOT = 6
+               MOVE WS-ERR-CD-MALFORMED-DATA TO WS-ERROR-CODE
+               MOVE WS-ERR-MSG-MALFORMED-DATA TO WS-ERROR-MESSAGE
+               PERFORM 9000-WRITE-ERROR
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               MOVE CUST-CREDIT-LIMIT TO WS-OLD-CREDIT-LIMIT
+
+      * Extract data from TRAN-DATA field
+               UNSTRING TRAN-DATA DELIMITED BY '|' INTO
+                   CUST-NAME
+                   CUST-ADDRESS
+                   CUST-PHONE
+                   CUST-EMAIL
+                   CUST-TYPE
+                   CUST-STATUS
+                   CUST-CREDIT-LIMIT
+               END-UNSTRING
+
       * Format current date as YYYY-MM-DD
-           STRING WS-CURR-YEAR DELIMITED BY SIZE
-                  '-'          DELIMITED BY SIZE
-                  WS-CURR-MONTH DELIMITED BY SIZE
-                  '-'          DELIMITED BY SIZE
-                  WS-CURR-DAY  DELIMITED BY SIZE
-               INTO CUST-LAST-ACTIVITY-DATE
-           END-STRING
-           
-           REWRITE CUSTOMER-RECORD
-               INVALID KEY
-                   MOVE 'ERROR UPDATING CUSTOMER RECORD' TO WS-ERROR-MESSAGE
-                   PERFORM 9000-WRITE-ERROR
-                   ADD 1 TO WS-ERROR-COUNT
-               NOT INVALID KEY
-                   ADD 1 TO WS-UPDATE-COUNT
-                   MOVE TRAN-CODE TO WS-DET-TRAN-CODE
-                   MOVE CUST-ID TO WS-DET-CUST-ID
-                   MOVE CUST-NAME TO WS-DET-CUST-NAME
-                   IF CUST-STATUS-ACTIVE
-                       MOVE 'ACTIVE' TO WS-DET-STATUS
-                   ELSE
-                       MOVE 'INACTIVE' TO WS-DET-STATUS
-                   END-IF
-                   MOVE 'UPDATED SUCCESSFULLY' TO WS-DET-RESULT
-                   PERFORM 9200-WRITE-DETAIL
-           END-REWRITE.
+               STRING WS-CURR-YEAR DELIMITED BY SIZE
+                      '-'          DELIMITED BY SIZE
+                      WS-CURR-MONTH DELIMITED BY SIZE
+                      '-'          DELIMITED BY SIZE
+                      WS-CURR-DAY  DELIMITED BY SIZE
+                   INTO CUST-LAST-ACTIVITY-DATE
+               END-STRING
+
+               REWRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       MOVE WS-ERR-CD-UPDATE-FAIL TO WS-ERROR-CODE
+                       MOVE WS-ERR-MSG-UPDATE-FAIL
+                           TO WS-ERROR-MESSAGE
+                       PERFORM 9000-WRITE-ERROR
+                       ADD 1 TO WS-ERROR-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-UPDATE-COUNT
+                       MOVE WS-TRANSACTION-COUNT
+                           TO WS-LAST-SUCCESS-COUNT
+                       MOVE TRAN-CUST-ID TO WS-LAST-SUCCESS-CUST-ID
+                       IF CUST-CREDIT-LIMIT NOT = WS-OLD-CREDIT-LIMIT
+                           PERFORM 2220-WRITE-CREDIT-LOG
+                       END-IF
+                       MOVE TRAN-CODE TO WS-DET-TRAN-CODE
+                       MOVE CUST-ID TO WS-DET-CUST-ID
+                       MOVE CUST-NAME TO WS-DET-CUST-NAME
+                       IF CUST-STATUS-ACTIVE
+                           MOVE 'ACTIVE' TO WS-DET-STATUS
+                       ELSE
+                           MOVE 'INACTIVE' TO WS-DET-STATUS
+                       END-IF
+                       MOVE 'UPDATED SUCCESSFULLY' TO WS-DET-RESULT
+                       PERFORM 9200-WRITE-DETAIL
+               END-REWRITE
+           END-IF.
+
+       2220-WRITE-CREDIT-LOG.
+           MOVE CUST-ID TO CL-CUST-ID
+           MOVE WS-OLD-CREDIT-LIMIT TO CL-OLD-CREDIT-LIMIT
+           MOVE CUST-CREDIT-LIMIT TO CL-NEW-CREDIT-LIMIT
+           MOVE CUST-LAST-ACTIVITY-DATE TO CL-LAST-ACTIVITY-DATE
+           WRITE CREDIT-LOG-RECORD.
        
        2300-DELETE-CUSTOMER.
+           MOVE 'Y' TO WS-CUST-IO-SWITCH
            MOVE TRAN-CUST-ID TO CUST-ID
            READ CUSTOMER-FILE
                INVALID KEY
-                   MOVE 'CUSTOMER DOES NOT EXIST' TO WS-ERROR-MESSAGE
+                   MOVE WS-ERR-CD-CUST-NOT-FOUND TO WS-ERROR-CODE
+                   MOVE WS-ERR-MSG-CUST-NOT-FOUND TO WS-ERROR-MESSAGE
                    PERFORM 9000-WRITE-ERROR
                    ADD 1 TO WS-ERROR-COUNT
                NOT INVALID KEY
@@ -377,18 +680,24 @@
        2310-PERFORM-DELETE.
       * Check if customer has outstanding balance
            IF CUST-CURRENT-BALANCE NOT = ZEROES
-               MOVE 'CUSTOMER HAS OUTSTANDING BALANCE' TO WS-ERROR-MESSAGE
+               MOVE WS-ERR-CD-OUTSTANDING-BAL TO WS-ERROR-CODE
+               MOVE WS-ERR-MSG-OUTSTANDING-BAL
+                   TO WS-ERROR-MESSAGE
                PERFORM 9000-WRITE-ERROR
                ADD 1 TO WS-ERROR-COUNT
            ELSE
                DELETE CUSTOMER-FILE RECORD
                    INVALID KEY
-                       MOVE 'ERROR DELETING CUSTOMER RECORD' 
+                       MOVE WS-ERR-CD-DELETE-FAIL TO WS-ERROR-CODE
+                       MOVE WS-ERR-MSG-DELETE-FAIL
                            TO WS-ERROR-MESSAGE
                        PERFORM 9000-WRITE-ERROR
                        ADD 1 TO WS-ERROR-COUNT
                    NOT INVALID KEY
                        ADD 1 TO WS-DELETE-COUNT
+                       MOVE WS-TRANSACTION-COUNT
+                           TO WS-LAST-SUCCESS-COUNT
+                       MOVE TRAN-CUST-ID TO WS-LAST-SUCCESS-CUST-ID
                        MOVE TRAN-CODE TO WS-DET-TRAN-CODE
                        MOVE CUST-ID TO WS-DET-CUST-ID
                        MOVE CUST-NAME TO WS-DET-CUST-NAME
@@ -399,14 +708,18 @@
            END-IF.
        
        2400-INQUIRE-CUSTOMER.
+           MOVE 'Y' TO WS-CUST-IO-SWITCH
            MOVE TRAN-CUST-ID TO CUST-ID
            READ CUSTOMER-FILE
                INVALID KEY
-                   MOVE 'CUSTOMER DOES NOT EXIST' TO WS-ERROR-MESSAGE
+                   MOVE WS-ERR-CD-CUST-NOT-FOUND TO WS-ERROR-CODE
+                   MOVE WS-ERR-MSG-CUST-NOT-FOUND TO WS-ERROR-MESSAGE
                    PERFORM 9000-WRITE-ERROR
                    ADD 1 TO WS-ERROR-COUNT
                NOT INVALID KEY
                    ADD 1 TO WS-INQUIRY-COUNT
+                   MOVE WS-TRANSACTION-COUNT TO WS-LAST-SUCCESS-COUNT
+                   MOVE TRAN-CUST-ID TO WS-LAST-SUCCESS-CUST-ID
                    MOVE TRAN-CODE TO WS-DET-TRAN-CODE
                    MOVE CUST-ID TO WS-DET-CUST-ID
                    MOVE CUST-NAME TO WS-DET-CUST-NAME
@@ -421,11 +734,19 @@
        
        3000-TERMINATE.
            PERFORM 9300-WRITE-SUMMARY
-           
+           PERFORM 9440-RECONCILE-CONTROL-TOTALS
+
+           IF TRAN-FILE-EOF
+               PERFORM 9450-CLEAR-CHECKPOINT
+           END-IF
+
            CLOSE TRANSACTION-FILE
            CLOSE CUSTOMER-FILE
-           CLOSE REPORT-FILE.
-       
+           CLOSE REPORT-FILE
+           CLOSE CREDIT-LOG-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE CSV-REPORT-FILE.
+
        9000-WRITE-ERROR.
            MOVE TRAN-CODE TO WS-DET-TRAN-CODE
            MOVE TRAN-CUST-ID TO WS-DET-CUST-ID
@@ -433,6 +754,7 @@
            MOVE 'ERROR' TO WS-DET-STATUS
            MOVE WS-ERROR-MESSAGE TO WS-DET-RESULT
            PERFORM 9200-WRITE-DETAIL.
+
        
        9100-WRITE-HEADERS.
       * Format current date and time for report header
@@ -465,9 +787,46 @@
            WRITE REPORT-RECORD.
        
        9200-WRITE-DETAIL.
+           IF WS-ERROR-CODE = ZERO
+               MOVE SPACES TO WS-DET-ERROR-CODE
+           ELSE
+               MOVE WS-ERROR-CODE TO WS-DET-ERROR-CODE
+           END-IF
            MOVE WS-DETAIL-LINE TO REPORT-RECORD
-           WRITE REPORT-RECORD.
-       
+           WRITE REPORT-RECORD
+           PERFORM 9210-WRITE-CSV-DETAIL
+           MOVE ZERO TO WS-ERROR-CODE.
+
+       9210-WRITE-CSV-DETAIL.
+           MOVE FUNCTION TRIM(WS-DET-TRAN-CODE) TO WS-CSV-TRAN-CODE
+           MOVE FUNCTION TRIM(WS-DET-CUST-ID) TO WS-CSV-CUST-ID
+           MOVE FUNCTION TRIM(WS-DET-CUST-NAME) TO WS-CSV-CUST-NAME
+           MOVE FUNCTION TRIM(WS-DET-STATUS) TO WS-CSV-STATUS
+           MOVE FUNCTION TRIM(WS-DET-RESULT) TO WS-CSV-RESULT
+           MOVE FUNCTION TRIM(WS-DET-ERROR-CODE) TO WS-CSV-ERROR-CODE
+
+           MOVE SPACES TO CSV-REPORT-RECORD
+           STRING FUNCTION TRIM(WS-CSV-TRAN-CODE) DELIMITED BY SIZE
+                  '|'                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-CUST-ID)    DELIMITED BY SIZE
+                  '|'                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-CUST-NAME)  DELIMITED BY SIZE
+                  '|'                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-STATUS)     DELIMITED BY SIZE
+                  '|'                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-RESULT)     DELIMITED BY SIZE
+                  '|'                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-ERROR-CODE) DELIMITED BY SIZE
+               INTO CSV-REPORT-RECORD
+           END-STRING
+
+      * CSV-REPORT-FILE may not be open yet (or may have failed to
+      * open) when this is reached via an error write from an earlier
+      * OPEN in 1000-INITIALIZE; skip the write rather than abend
+           IF WS-CSV-FILE-OPEN
+               WRITE CSV-REPORT-RECORD
+           END-IF.
+
        9300-WRITE-SUMMARY.
            MOVE SPACES TO REPORT-RECORD
            WRITE REPORT-RECORD
@@ -483,5 +842,139 @@
            MOVE WS-ERROR-COUNT TO WS-SUM-ERRORS
            MOVE WS-DETAIL-COUNTS TO REPORT-RECORD
            WRITE REPORT-RECORD.
-       
-       END PROGRAM CUSTMGMT. 
\ No newline at end of file
+
+       9400-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-SUCCESS
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHK-TRAN-COUNT TO WS-CHECKPOINT-COUNT
+                       MOVE CHK-LAST-CUST-ID TO WS-CHECKPOINT-CUST-ID
+                       MOVE CHK-ADD-COUNT TO WS-ADD-COUNT
+                       MOVE CHK-UPDATE-COUNT TO WS-UPDATE-COUNT
+                       MOVE CHK-DELETE-COUNT TO WS-DELETE-COUNT
+                       MOVE CHK-INQUIRY-COUNT TO WS-INQUIRY-COUNT
+                       MOVE CHK-ERROR-COUNT TO WS-ERROR-COUNT
+                       MOVE CHK-TRAN-COUNT TO WS-LAST-SUCCESS-COUNT
+                       MOVE CHK-LAST-CUST-ID
+                           TO WS-LAST-SUCCESS-CUST-ID
+                       MOVE 'Y' TO WS-RESTART-SWITCH
+                       DISPLAY 'RESTARTING AFTER TRANSACTION '
+                           WS-CHECKPOINT-COUNT ' (CUST-ID '
+                           WS-CHECKPOINT-CUST-ID ')'
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       9420-READ-CONTROL-RECORD.
+           MOVE 'Y' TO WS-HAS-CONTROL-RECORD
+           MOVE TRAN-CTRL-RECORD-COUNT TO WS-CONTROL-EXPECTED-COUNT
+           MOVE TRAN-CTRL-CHECKSUM TO WS-CONTROL-EXPECTED-CHECKSUM.
+
+       9430-ACCUMULATE-CHECKSUM.
+           MOVE ZERO TO WS-CTRL-CHAR-INDEX
+           PERFORM VARYING WS-CTRL-CHAR-INDEX FROM 1 BY 1
+                   UNTIL WS-CTRL-CHAR-INDEX > 10
+               ADD FUNCTION ORD(TRAN-CUST-ID(WS-CTRL-CHAR-INDEX:1))
+                   TO WS-CONTROL-ACTUAL-CHECKSUM
+                   ON SIZE ERROR
+                       MOVE 'Y' TO WS-CKSUM-OVERFLOW-SW
+               END-ADD
+           END-PERFORM.
+
+       9440-RECONCILE-CONTROL-TOTALS.
+           IF WS-CONTROL-RECORD-PRESENT
+               IF WS-TRANSACTION-COUNT NOT = WS-CONTROL-EXPECTED-COUNT
+                   MOVE WS-ERR-CD-CONTROL-BREAK TO WS-ERROR-CODE
+                   MOVE WS-ERR-MSG-CONTROL-BREAK TO WS-ERROR-MESSAGE
+                   PERFORM 9000-WRITE-ERROR
+                   ADD 1 TO WS-ERROR-COUNT
+               END-IF
+               IF WS-CKSUM-OVERFLOWED
+      * The running checksum wrapped past PIC 9(10) - the comparison
+      * below is meaningless, so flag the overflow itself instead of
+      * reporting a false (or falsely masked) control break
+                   MOVE WS-ERR-CD-CKSUM-OVERFLOW TO WS-ERROR-CODE
+                   MOVE WS-ERR-MSG-CKSUM-OVERFLOW TO WS-ERROR-MESSAGE
+                   PERFORM 9000-WRITE-ERROR
+                   ADD 1 TO WS-ERROR-COUNT
+               ELSE
+                   IF WS-CONTROL-ACTUAL-CHECKSUM
+                           NOT = WS-CONTROL-EXPECTED-CHECKSUM
+                       MOVE WS-ERR-CD-CTRL-CKSUM-BREAK TO WS-ERROR-CODE
+                       MOVE WS-ERR-MSG-CTRL-CKSUM-BREAK
+                           TO WS-ERROR-MESSAGE
+                       PERFORM 9000-WRITE-ERROR
+                       ADD 1 TO WS-ERROR-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+       9410-WRITE-CHECKPOINT.
+      * Periodic interval checkpoint - the current transaction has
+      * just completed (successfully or not), so the live counters
+      * are the correct position to resume from
+           MOVE WS-TRANSACTION-COUNT TO CHK-TRAN-COUNT
+           MOVE TRAN-CUST-ID TO CHK-LAST-CUST-ID
+           PERFORM 9411-EMIT-CHECKPOINT-RECORD.
+
+       9411-EMIT-CHECKPOINT-RECORD.
+      * Re-open to truncate so CHKPFILE always holds just the one
+      * most recent checkpoint, never a trail of earlier intervals
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-FILE-SUCCESS
+              DISPLAY 'ERROR REOPENING CHECKPOINT FILE: '
+                  CHECKPOINT-FILE-STATUS
+              MOVE 'N' TO WS-CHKPT-OPEN-SWITCH
+              ADD 1 TO WS-ERROR-COUNT
+           ELSE
+              MOVE 'Y' TO WS-CHKPT-OPEN-SWITCH
+           END-IF
+
+           IF WS-CHKPT-FILE-OPEN
+               MOVE WS-ADD-COUNT TO CHK-ADD-COUNT
+               MOVE WS-UPDATE-COUNT TO CHK-UPDATE-COUNT
+               MOVE WS-DELETE-COUNT TO CHK-DELETE-COUNT
+               MOVE WS-INQUIRY-COUNT TO CHK-INQUIRY-COUNT
+               MOVE WS-ERROR-COUNT TO CHK-ERROR-COUNT
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+
+       9412-WRITE-CHECKPOINT-LAST-GOOD.
+      * Triggered by the current transaction's own CUST-FILE I/O
+      * failure - checkpoint against the last transaction that
+      * actually completed successfully, not the one that just
+      * failed, so a restart retries the failed transaction instead
+      * of skipping past it
+           MOVE WS-LAST-SUCCESS-COUNT TO CHK-TRAN-COUNT
+           MOVE WS-LAST-SUCCESS-CUST-ID TO CHK-LAST-CUST-ID
+           PERFORM 9411-EMIT-CHECKPOINT-RECORD.
+
+       9415-REPERSIST-CHECKPOINT.
+           MOVE WS-CHECKPOINT-COUNT TO CHK-TRAN-COUNT
+           MOVE WS-CHECKPOINT-CUST-ID TO CHK-LAST-CUST-ID
+           MOVE WS-ADD-COUNT TO CHK-ADD-COUNT
+           MOVE WS-UPDATE-COUNT TO CHK-UPDATE-COUNT
+           MOVE WS-DELETE-COUNT TO CHK-DELETE-COUNT
+           MOVE WS-INQUIRY-COUNT TO CHK-INQUIRY-COUNT
+           MOVE WS-ERROR-COUNT TO CHK-ERROR-COUNT
+           WRITE CHECKPOINT-RECORD.
+
+       9450-CLEAR-CHECKPOINT.
+      * Normal, non-aborted completion - empty CHKPFILE so the next
+      * run does not mistake this run's progress for a restart point
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-FILE-SUCCESS
+              DISPLAY 'ERROR CLEARING CHECKPOINT FILE: '
+                  CHECKPOINT-FILE-STATUS
+              MOVE 'N' TO WS-CHKPT-OPEN-SWITCH
+              ADD 1 TO WS-ERROR-COUNT
+           ELSE
+              MOVE 'Y' TO WS-CHKPT-OPEN-SWITCH
+           END-IF.
+
+       END PROGRAM CUSTMGMT.
