@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTINQ.
+       AUTHOR. AZURE-AI-FOUNDRY.
+      *****************************************************************
+      * CUSTINQ - Customer Ad Hoc Inquiry Program                     *
+      *                                                               *
+      * Companion to CUSTMGMT for the call-center team. Reads a flat  *
+      * list of CUST-ID values from CUSTREQ, does a keyed READ of     *
+      * each one against the same CUSTFILE indexed dataset CUSTMGMT   *
+      * maintains, and writes one line per customer with every        *
+      * CUSTOMER-RECORD field to CUSTOUT - no need to wait for the    *
+      * overnight transaction cycle and its RPTFILE.                  *
+      *                                                               *
+      * DATE-WRITTEN: 2023-10-05                                      *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS CUST-FILE-STATUS.
+
+           SELECT INQUIRY-REQUEST-FILE ASSIGN TO CUSTREQ
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS REQUEST-FILE-STATUS.
+
+           SELECT INQUIRY-OUTPUT-FILE ASSIGN TO CUSTOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 212 CHARACTERS.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                 PIC X(10).
+           05  CUST-NAME               PIC X(50).
+           05  CUST-ADDRESS            PIC X(70).
+           05  CUST-PHONE              PIC X(15).
+           05  CUST-EMAIL              PIC X(30).
+           05  CUST-TYPE               PIC X(1).
+               88  CUST-TYPE-RETAIL    VALUE 'R'.
+               88  CUST-TYPE-WHOLESALE VALUE 'W'.
+               88  CUST-TYPE-PARTNER   VALUE 'P'.
+           05  CUST-STATUS             PIC X(1).
+               88  CUST-STATUS-ACTIVE  VALUE 'A'.
+               88  CUST-STATUS-INACTIVE VALUE 'I'.
+           05  CUST-CREDIT-LIMIT       PIC 9(7)V99.
+           05  CUST-CURRENT-BALANCE    PIC S9(7)V99.
+           05  CUST-LAST-ACTIVITY-DATE PIC X(10).
+           05  CUST-PAYMENT-TERMS-DAYS PIC 9(3).
+           05  CUST-DISCOUNT-PERCENT   PIC 9(2)V99.
+
+       FD  INQUIRY-REQUEST-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 10 CHARACTERS.
+       01  REQUEST-RECORD.
+           05  REQ-CUST-ID             PIC X(10).
+
+       FD  INQUIRY-OUTPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 249 CHARACTERS.
+       01  OUTPUT-RECORD               PIC X(249).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  CUST-FILE-STATUS        PIC X(2).
+               88  CUST-FILE-SUCCESS   VALUE '00'.
+               88  CUST-FILE-NOT-FOUND VALUE '23'.
+           05  REQUEST-FILE-STATUS     PIC X(2).
+               88  REQUEST-FILE-SUCCESS VALUE '00'.
+               88  REQUEST-FILE-EOF    VALUE '10'.
+           05  OUTPUT-FILE-STATUS      PIC X(2).
+               88  OUTPUT-FILE-SUCCESS VALUE '00'.
+
+       01  WS-WORK-AREAS.
+           05  WS-REQUEST-COUNT        PIC 9(7) VALUE ZERO.
+           05  WS-FOUND-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-NOT-FOUND-COUNT      PIC 9(7) VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-CUST-ID          PIC X(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DET-CUST-NAME        PIC X(50).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DET-CUST-ADDRESS     PIC X(70).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DET-CUST-PHONE       PIC X(15).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DET-CUST-EMAIL       PIC X(30).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DET-CUST-TYPE        PIC X(1).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DET-CUST-STATUS      PIC X(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DET-CREDIT-LIMIT     PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DET-CURRENT-BALANCE  PIC -Z,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DET-LAST-ACTIVITY    PIC X(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DET-TERMS-DAYS       PIC ZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DET-DISCOUNT-PCT     PIC Z9.99.
+
+       01  WS-NOT-FOUND-LINE.
+           05  WS-NF-CUST-ID           PIC X(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE
+               'CUSTOMER NOT FOUND ON CUSTFILE'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-REQUESTS UNTIL REQUEST-FILE-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT INQUIRY-REQUEST-FILE
+           IF NOT REQUEST-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING REQUEST FILE: '
+                  REQUEST-FILE-STATUS
+              PERFORM 3000-TERMINATE
+              GOBACK
+           END-IF
+
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT CUST-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING CUSTOMER FILE: ' CUST-FILE-STATUS
+              PERFORM 3000-TERMINATE
+              GOBACK
+           END-IF
+
+           OPEN OUTPUT INQUIRY-OUTPUT-FILE
+           IF NOT OUTPUT-FILE-SUCCESS
+              DISPLAY 'ERROR OPENING OUTPUT FILE: ' OUTPUT-FILE-STATUS
+              PERFORM 3000-TERMINATE
+              GOBACK
+           END-IF
+
+           READ INQUIRY-REQUEST-FILE
+               AT END SET REQUEST-FILE-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-REQUESTS.
+           ADD 1 TO WS-REQUEST-COUNT
+           MOVE REQ-CUST-ID TO CUST-ID
+
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-NOT-FOUND-COUNT
+                   MOVE REQ-CUST-ID TO WS-NF-CUST-ID
+                   MOVE WS-NOT-FOUND-LINE TO OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+               END-WRITE
+               NOT INVALID KEY
+                   ADD 1 TO WS-FOUND-COUNT
+                   PERFORM 2100-WRITE-CUSTOMER-LINE
+           END-READ
+
+           READ INQUIRY-REQUEST-FILE
+               AT END SET REQUEST-FILE-EOF TO TRUE
+           END-READ.
+
+       2100-WRITE-CUSTOMER-LINE.
+           MOVE CUST-ID TO WS-DET-CUST-ID
+           MOVE CUST-NAME TO WS-DET-CUST-NAME
+           MOVE CUST-ADDRESS TO WS-DET-CUST-ADDRESS
+           MOVE CUST-PHONE TO WS-DET-CUST-PHONE
+           MOVE CUST-EMAIL TO WS-DET-CUST-EMAIL
+           MOVE CUST-TYPE TO WS-DET-CUST-TYPE
+           IF CUST-STATUS-ACTIVE
+               MOVE 'ACTIVE' TO WS-DET-CUST-STATUS
+           ELSE
+               MOVE 'INACTIVE' TO WS-DET-CUST-STATUS
+           END-IF
+           MOVE CUST-CREDIT-LIMIT TO WS-DET-CREDIT-LIMIT
+           MOVE CUST-CURRENT-BALANCE TO WS-DET-CURRENT-BALANCE
+           MOVE CUST-LAST-ACTIVITY-DATE TO WS-DET-LAST-ACTIVITY
+           MOVE CUST-PAYMENT-TERMS-DAYS TO WS-DET-TERMS-DAYS
+           MOVE CUST-DISCOUNT-PERCENT TO WS-DET-DISCOUNT-PCT
+           MOVE WS-DETAIL-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       3000-TERMINATE.
+           DISPLAY 'CUSTINQ REQUESTS PROCESSED: ' WS-REQUEST-COUNT
+           DISPLAY 'CUSTINQ CUSTOMERS FOUND:    ' WS-FOUND-COUNT
+           DISPLAY 'CUSTINQ CUSTOMERS NOT FOUND:' WS-NOT-FOUND-COUNT
+
+           CLOSE INQUIRY-REQUEST-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE INQUIRY-OUTPUT-FILE.
+
+       END PROGRAM CUSTINQ.
