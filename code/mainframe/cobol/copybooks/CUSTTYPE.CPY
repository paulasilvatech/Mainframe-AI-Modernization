@@ -0,0 +1,26 @@
+      *****************************************************************
+      * CUSTTYPE - Customer Type Constants                            *
+      *                                                               *
+      * Shared customer-type literals and descriptions so CUSTMGMT    *
+      * and any companion extract/report programs classify accounts   *
+      * the same way.                                                 *
+      *                                                               *
+      * DATE-WRITTEN: 2023-05-15                                      *
+      * DATE-UPDATED: 2023-11-02 - added default payment-terms-days   *
+      *               and discount-percent per customer type.         *
+      *****************************************************************
+       01  WS-CUST-TYPE-CONSTANTS.
+           05  WS-CT-RETAIL-CODE       PIC X(1) VALUE 'R'.
+           05  WS-CT-WHOLESALE-CODE    PIC X(1) VALUE 'W'.
+           05  WS-CT-PARTNER-CODE      PIC X(1) VALUE 'P'.
+           05  WS-CT-RETAIL-DESC       PIC X(10) VALUE 'RETAIL'.
+           05  WS-CT-WHOLESALE-DESC    PIC X(10) VALUE 'WHOLESALE'.
+           05  WS-CT-PARTNER-DESC      PIC X(10) VALUE 'PARTNER'.
+
+       01  WS-CUST-TYPE-DEFAULTS.
+           05  WS-CT-RETAIL-TERMS-DAYS     PIC 9(3) VALUE 30.
+           05  WS-CT-WHOLESALE-TERMS-DAYS  PIC 9(3) VALUE 45.
+           05  WS-CT-PARTNER-TERMS-DAYS    PIC 9(3) VALUE 60.
+           05  WS-CT-RETAIL-DISCOUNT-PCT   PIC 9(2)V99 VALUE 0.
+           05  WS-CT-WHOLESALE-DISCOUNT-PCT PIC 9(2)V99 VALUE 5.
+           05  WS-CT-PARTNER-DISCOUNT-PCT  PIC 9(2)V99 VALUE 10.
