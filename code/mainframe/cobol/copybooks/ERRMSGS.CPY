@@ -0,0 +1,66 @@
+      *****************************************************************
+      * ERRMSGS - Error Code / Message Constants                      *
+      *                                                               *
+      * Shared error codes and their text so CUSTMGMT and any         *
+      * downstream error-trend reporting can group failures by code   *
+      * instead of matching on free-text result strings.              *
+      *                                                               *
+      * DATE-WRITTEN: 2023-05-15                                      *
+      *****************************************************************
+       01  WS-ERROR-CODES.
+           05  WS-ERR-CD-OPEN-TRAN         PIC 9(4) VALUE 1010.
+           05  WS-ERR-CD-OPEN-CUST        PIC 9(4) VALUE 1011.
+           05  WS-ERR-CD-OPEN-RPT         PIC 9(4) VALUE 1012.
+           05  WS-ERR-CD-CUST-EXISTS      PIC 9(4) VALUE 1001.
+           05  WS-ERR-CD-CUST-NOT-FOUND   PIC 9(4) VALUE 1002.
+           05  WS-ERR-CD-INVALID-TRAN     PIC 9(4) VALUE 1003.
+           05  WS-ERR-CD-WRITE-FAIL       PIC 9(4) VALUE 1004.
+           05  WS-ERR-CD-UPDATE-FAIL      PIC 9(4) VALUE 1005.
+           05  WS-ERR-CD-DELETE-FAIL      PIC 9(4) VALUE 1006.
+           05  WS-ERR-CD-OUTSTANDING-BAL  PIC 9(4) VALUE 1007.
+           05  WS-ERR-CD-MALFORMED-DATA   PIC 9(4) VALUE 1008.
+           05  WS-ERR-CD-DUPLICATE-CUST   PIC 9(4) VALUE 1009.
+           05  WS-ERR-CD-CONTROL-BREAK    PIC 9(4) VALUE 1013.
+           05  WS-ERR-CD-OPEN-CREDLOG     PIC 9(4) VALUE 1014.
+           05  WS-ERR-CD-OPEN-CSV         PIC 9(4) VALUE 1015.
+           05  WS-ERR-CD-OPEN-CHKPT       PIC 9(4) VALUE 1016.
+           05  WS-ERR-CD-CTRL-CKSUM-BREAK PIC 9(4) VALUE 1017.
+           05  WS-ERR-CD-CKSUM-OVERFLOW   PIC 9(4) VALUE 1018.
+
+       01  WS-ERROR-MESSAGES.
+           05  WS-ERR-MSG-OPEN-TRAN        PIC X(40)
+               VALUE 'ERROR OPENING TRANSACTION FILE'.
+           05  WS-ERR-MSG-OPEN-CUST        PIC X(40)
+               VALUE 'ERROR OPENING CUSTOMER FILE'.
+           05  WS-ERR-MSG-OPEN-RPT         PIC X(40)
+               VALUE 'ERROR OPENING REPORT FILE'.
+           05  WS-ERR-MSG-CUST-EXISTS      PIC X(40)
+               VALUE 'CUSTOMER ALREADY EXISTS'.
+           05  WS-ERR-MSG-CUST-NOT-FOUND   PIC X(40)
+               VALUE 'CUSTOMER DOES NOT EXIST'.
+           05  WS-ERR-MSG-INVALID-TRAN     PIC X(40)
+               VALUE 'INVALID TRANSACTION CODE'.
+           05  WS-ERR-MSG-WRITE-FAIL       PIC X(40)
+               VALUE 'ERROR WRITING CUSTOMER RECORD'.
+           05  WS-ERR-MSG-UPDATE-FAIL      PIC X(40)
+               VALUE 'ERROR UPDATING CUSTOMER RECORD'.
+           05  WS-ERR-MSG-DELETE-FAIL      PIC X(40)
+               VALUE 'ERROR DELETING CUSTOMER RECORD'.
+           05  WS-ERR-MSG-OUTSTANDING-BAL  PIC X(40)
+               VALUE 'CUSTOMER HAS OUTSTANDING BALANCE'.
+           05  WS-ERR-MSG-MALFORMED-DATA   PIC X(40)
+               VALUE 'MALFORMED TRANSACTION DATA'.
+           05  WS-ERR-MSG-DUPLICATE-CUST   PIC X(40)
+               VALUE 'POSSIBLE DUPLICATE CUSTOMER'.
+           05  WS-ERR-MSG-CONTROL-BREAK    PIC X(40)
+               VALUE 'CONTROL TOTAL RECONCILIATION BREAK'.
+           05  WS-ERR-MSG-OPEN-CREDLOG     PIC X(40)
+               VALUE 'ERROR OPENING CREDIT LOG FILE'.
+           05  WS-ERR-MSG-OPEN-CSV         PIC X(40)
+               VALUE 'ERROR OPENING CSV REPORT FILE'.
+           05  WS-ERR-MSG-OPEN-CHKPT       PIC X(40)
+               VALUE 'ERROR OPENING CHECKPOINT FILE'.
+           05  WS-ERR-MSG-CTRL-CKSUM-BREAK PIC X(40)
+               VALUE 'CONTROL CHECKSUM RECONCILIATION BREAK'.
+           05  WS-ERR-MSG-CKSUM-OVERFLOW   PIC X(40)
+               VALUE 'CONTROL CHECKSUM OVERFLOWED'.
